@@ -1,17 +1,98 @@
 >>SOURCE FORMAT FREE
 *> Snake game in GNU COBOL using ncurses (Linux/macOS terminal)
-*> Build: cobc -x -free -lncurses -o snake snake.cob
-*> Run:   ./snake
+*> Build: cobc -x -free -lncurses -o snake snake.cob -I copy
+*> Run:   ./snake  (or: ./snake restart  -- reload checkpoint.dat)
  IDENTIFICATION DIVISION.
  PROGRAM-ID. SNAKE.
 
  ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT SCORE-FILE ASSIGN TO "scores.dat"
+        ORGANIZATION INDEXED
+        ACCESS MODE DYNAMIC
+        RECORD KEY IS SCORE-KEY
+        FILE STATUS IS WS-SCORE-STATUS.
+
+     SELECT AUDIT-FILE ASSIGN TO "audit.log"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+     SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+        ORGANIZATION SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+
+     SELECT PARM-FILE ASSIGN TO "snake.parm"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-STATUS.
+
+     SELECT LEVEL-FILE ASSIGN TO "snake.lvl"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-LEVEL-STATUS.
 
  DATA DIVISION.
+ FILE SECTION.
+ FD  SCORE-FILE.
+     COPY "scorerec.cpy".
+
+ FD  AUDIT-FILE.
+ 01  AUDIT-RECORD.
+     05  AUD-TIME              PIC 9(6).
+     05  FILLER                PIC X      VALUE SPACE.
+     05  AUD-EVENT             PIC X(10).
+     05  FILLER                PIC X      VALUE SPACE.
+     05  AUD-X                 PIC S9(4).
+     05  FILLER                PIC X      VALUE SPACE.
+     05  AUD-Y                 PIC S9(4).
+     05  FILLER                PIC X      VALUE SPACE.
+     05  AUD-SCORE             PIC 9(6).
+
+ FD  CHECKPOINT-FILE.
+ 01  CHECKPOINT-RECORD.
+     05  CK-SNAKE-LENGTH       BINARY-SHORT.
+     05  CK-DIR-X              BINARY-SHORT.
+     05  CK-DIR-Y              BINARY-SHORT.
+     05  CK-FOOD-X             BINARY-SHORT.
+     05  CK-FOOD-Y             BINARY-SHORT.
+     05  CK-SCORE              BINARY-LONG.
+     05  CK-SNAKE-X            OCCURS 1000 TIMES BINARY-SHORT.
+     05  CK-SNAKE-Y            OCCURS 1000 TIMES BINARY-SHORT.
+     05  CK-TWO-PLAYER-FLAG    PIC 9.
+     05  CK-SNAKE2-LENGTH      BINARY-SHORT.
+     05  CK-DIR2-X             BINARY-SHORT.
+     05  CK-DIR2-Y             BINARY-SHORT.
+     05  CK-SCORE2             BINARY-LONG.
+     05  CK-SNAKE2-X           OCCURS 1000 TIMES BINARY-SHORT.
+     05  CK-SNAKE2-Y           OCCURS 1000 TIMES BINARY-SHORT.
+     05  CK-POWER-ACTIVE       PIC 9.
+     05  CK-POWER-X            BINARY-SHORT.
+     05  CK-POWER-Y            BINARY-SHORT.
+     05  CK-POWER-SLOW-LEFT    BINARY-LONG.
+
+ FD  PARM-FILE.
+ 01  PARM-RECORD.
+     05  PARM-WIDTH            PIC 9(3).
+     05  FILLER                PIC X      VALUE SPACE.
+     05  PARM-HEIGHT           PIC 9(3).
+     05  FILLER                PIC X      VALUE SPACE.
+     05  PARM-MAXLEN           PIC 9(4).
+     05  FILLER                PIC X      VALUE SPACE.
+     05  PARM-START-LEN        PIC 9(3).
+     05  FILLER                PIC X      VALUE SPACE.
+     05  PARM-TICK-MS          PIC 9(4).
+
+ FD  LEVEL-FILE.
+ 01  LEVEL-RECORD.
+     05  LVL-X                 PIC 9(3).
+     05  FILLER                PIC X      VALUE SPACE.
+     05  LVL-Y                 PIC 9(3).
+
  WORKING-STORAGE SECTION.
  01  WIDTH                 BINARY-SHORT VALUE 50.
  01  HEIGHT                BINARY-SHORT VALUE 22.
  01  MAX-LEN               BINARY-SHORT VALUE 1000.
+ 01  MIN-BOARD-WIDTH       BINARY-SHORT VALUE 12.
+ 01  MIN-BOARD-HEIGHT      BINARY-SHORT VALUE 8.
 
  01  snake-length          BINARY-SHORT VALUE 5.
  01  head-x                BINARY-SHORT.
@@ -19,15 +100,56 @@
  01  snake-x               OCCURS 1000 TIMES BINARY-SHORT.
  01  snake-y               OCCURS 1000 TIMES BINARY-SHORT.
 
+ *> pre-tick snapshot of this snake's body, taken by COMPUTE-HEADS before
+ *> either snake moves, so the other snake's cross-body collision check
+ *> sees the same (pre-move) shape no matter which snake's turn runs first
+ 01  prev-snake-length     BINARY-SHORT.
+ 01  prev-snake-x          OCCURS 1000 TIMES BINARY-SHORT.
+ 01  prev-snake-y          OCCURS 1000 TIMES BINARY-SHORT.
+
  01  dir-x                 BINARY-SHORT VALUE 1.
  01  dir-y                 BINARY-SHORT VALUE 0.
 
  01  food-x                BINARY-SHORT VALUE 10.
  01  food-y                BINARY-SHORT VALUE 10.
 
+ *> power-up food -- a second, rarer food type worth more points that
+ *> also slows the tick delay down for a while after it's eaten
+ 01  power-food-active     PIC 9 VALUE 0.
+ 01  power-food-x          BINARY-SHORT VALUE 0.
+ 01  power-food-y          BINARY-SHORT VALUE 0.
+ 01  POWER-FOOD-POINTS     BINARY-LONG VALUE 50.
+ 01  POWER-FOOD-ODDS       BINARY-LONG VALUE 6.
+ 01  MAX-FOOD-PLACE-TRIES  BINARY-LONG VALUE 1000.
+ 01  WS-FOOD-PLACE-TRY     BINARY-LONG.
+ 01  WS-BASE-TICK-MS       BINARY-LONG VALUE 70.
+ 01  POWER-SLOW-TICK-MS    BINARY-LONG VALUE 150.
+ 01  POWER-SLOW-DURATION   BINARY-LONG VALUE 50.
+ 01  POWER-SLOW-TICKS-LEFT BINARY-LONG VALUE 0.
+
  01  score                 BINARY-LONG VALUE 0.
  01  game-over-flag        PIC 9 VALUE 0.
 
+ *> second snake (two-player / head-to-head mode)
+ 01  two-player-flag       PIC 9 VALUE 0.
+ 01  snake2-length         BINARY-SHORT VALUE 5.
+ 01  head2-x               BINARY-SHORT.
+ 01  head2-y               BINARY-SHORT.
+ 01  snake2-x              OCCURS 1000 TIMES BINARY-SHORT.
+ 01  snake2-y              OCCURS 1000 TIMES BINARY-SHORT.
+
+ *> pre-tick snapshot, same purpose as prev-snake-x/prev-snake-y above
+ 01  prev-snake2-length    BINARY-SHORT.
+ 01  prev-snake2-x         OCCURS 1000 TIMES BINARY-SHORT.
+ 01  prev-snake2-y         OCCURS 1000 TIMES BINARY-SHORT.
+
+ 01  dir2-x                BINARY-SHORT VALUE -1.
+ 01  dir2-y                BINARY-SHORT VALUE 0.
+
+ 01  score2                BINARY-LONG VALUE 0.
+ 01  snake1-dead           PIC 9 VALUE 0.
+ 01  snake2-dead           PIC 9 VALUE 0.
+
  01  k                     BINARY-LONG SIGNED.
  01  i                     BINARY-LONG.
  01  r                     BINARY-LONG.
@@ -39,8 +161,11 @@
  01  CH-SPACE              BINARY-SHORT VALUE 32.
  01  CH-HASH               BINARY-SHORT VALUE 35.
  01  CH-FOOD               BINARY-SHORT VALUE 42.
+ 01  CH-POWER              BINARY-SHORT VALUE 64.      *> '@'
  01  CH-HEAD               BINARY-SHORT VALUE 79.      *> 'O'
  01  CH-BODY               BINARY-SHORT VALUE 111.     *> 'o'
+ 01  CH-HEAD2              BINARY-SHORT VALUE 88.      *> 'X'
+ 01  CH-BODY2              BINARY-SHORT VALUE 120.     *> 'x'
 
  01  KEY-W                 BINARY-LONG VALUE 119.
  01  KEY-A                 BINARY-LONG VALUE 97.
@@ -52,17 +177,71 @@
  01  KEY-LEFT              BINARY-LONG VALUE 260.
  01  KEY-RIGHT             BINARY-LONG VALUE 261.
 
+ 01  KEY-I                 BINARY-LONG VALUE 105.
+ 01  KEY-J                 BINARY-LONG VALUE 106.
+ 01  KEY-K                 BINARY-LONG VALUE 107.
+ 01  KEY-L                 BINARY-LONG VALUE 108.
+
  01  ERR-CODE              BINARY-LONG VALUE -1.
 
+ *> date and time are ACCEPTed into separate groups -- DATE YYYYMMDD and
+ *> TIME both fill 8 bytes starting at byte 1 of the receiving item, so
+ *> sharing one 16-byte group between them would let the time overwrite
+ *> the date and leave HH/MIN/SS/MS never populated
  01  cur-date.
      05  YYYY              PIC 9(4).
      05  MM                PIC 9(2).
      05  DD                PIC 9(2).
+
+ 01  cur-time.
      05  HH                PIC 9(2).
      05  MIN               PIC 9(2).
      05  SS                PIC 9(2).
      05  MS                PIC 9(2).
 
+ *> high-score ledger (scores.dat)
+ 01  WS-SCORE-STATUS       PIC XX.
+ 01  WS-OPERATOR           PIC X(20).
+ 01  WS-LEDGER-SCORE       BINARY-LONG.
+ 01  WS-LEDGER-SEQ         BINARY-LONG VALUE 0.
+ 01  WS-LEDGER-RETRY       BINARY-LONG.
+ 01  HIGH-SCORE            BINARY-LONG VALUE 0.
+ 01  HIGH-OPERATOR         PIC X(20) VALUE SPACES.
+ 01  HIGH-SCORE-FOUND      PIC 9 VALUE 0.
+
+ *> session audit trail (audit.log)
+ 01  WS-AUDIT-STATUS       PIC XX.
+ 01  WS-AUD-EVENT          PIC X(10).
+ 01  WS-AUD-X              BINARY-SHORT SIGNED.
+ 01  WS-AUD-Y              BINARY-SHORT SIGNED.
+
+ *> checkpoint / restart support (checkpoint.dat)
+ 01  WS-CKPT-STATUS        PIC XX.
+ 01  WS-TICK-COUNT         BINARY-LONG VALUE 0.
+ 01  CKPT-INTERVAL         BINARY-LONG VALUE 20.
+
+ *> command-line option parsing
+ 01  restart-flag          PIC 9 VALUE 0.
+ 01  wrap-mode-flag        PIC 9 VALUE 0.
+ 01  WS-ARG-NUM            PIC 9(2).
+ 01  WS-ARG-VAL            PIC X(20).
+
+ *> external parameter file (snake.parm) -- board size, speed, start length
+ 01  WS-PARM-STATUS        PIC XX.
+ 01  TICK-DELAY-MS         BINARY-LONG VALUE 70.
+
+ *> actual terminal size, checked against WIDTH/HEIGHT before the board
+ *> is ever rendered
+ 01  WS-TERM-ROWS          BINARY-LONG.
+ 01  WS-TERM-COLS          BINARY-LONG.
+
+ *> level/obstacle layout file (snake.lvl)
+ 01  WS-LEVEL-STATUS       PIC XX.
+ 01  MAX-OBSTACLES         BINARY-SHORT VALUE 200.
+ 01  OBST-COUNT            BINARY-SHORT VALUE 0.
+ 01  OBST-X                OCCURS 200 TIMES BINARY-SHORT.
+ 01  OBST-Y                OCCURS 200 TIMES BINARY-SHORT.
+
  *> scratch for PRINT-NUMBER
  01  N-TO-PRINT            BINARY-LONG.
  01  DIGITS                PIC X(12).
@@ -77,19 +256,58 @@
 
  PROCEDURE DIVISION.
  MAIN-SECTION.
+     PERFORM PARSE-ARGS
      PERFORM INIT-CURSES
      PERFORM INIT-GAME
 
      PERFORM UNTIL game-over-flag = 1
         PERFORM READ-INPUT
+        PERFORM COMPUTE-HEADS
         PERFORM UPDATE-STATE
+        IF two-player-flag = 1
+           PERFORM UPDATE-STATE-2
+        END-IF
         PERFORM RENDER
-        CALL "napms" USING BY VALUE 70
+        ADD 1 TO WS-TICK-COUNT
+        IF FUNCTION MOD(WS-TICK-COUNT, CKPT-INTERVAL) = 0
+           PERFORM SAVE-CHECKPOINT
+        END-IF
+        PERFORM MANAGE-POWER-SLOWDOWN
+        CALL "napms" USING BY VALUE TICK-DELAY-MS
      END-PERFORM
 
      PERFORM TEARDOWN
      STOP RUN.
 
+ PARSE-ARGS.
+     *> "restart" reloads checkpoint.dat instead of reseeding a fresh game;
+     *> "twoplayer" adds the second (IJKL) snake for head-to-head mode;
+     *> "wrap" selects toroidal wraparound instead of wall collision
+     MOVE 0 TO restart-flag
+     MOVE 0 TO two-player-flag
+     MOVE 0 TO wrap-mode-flag
+     MOVE 1 TO WS-ARG-NUM
+     PERFORM UNTIL 1 = 2
+        DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+        MOVE SPACES TO WS-ARG-VAL
+        ACCEPT WS-ARG-VAL FROM ARGUMENT-VALUE
+           ON EXCEPTION
+              EXIT PERFORM
+        END-ACCEPT
+        EVALUATE FUNCTION UPPER-CASE(WS-ARG-VAL)
+           WHEN "RESTART"
+              MOVE 1 TO restart-flag
+           WHEN "TWOPLAYER"
+              MOVE 1 TO two-player-flag
+           WHEN "WRAP"
+              MOVE 1 TO wrap-mode-flag
+           WHEN OTHER
+              CONTINUE
+        END-EVALUATE
+        ADD 1 TO WS-ARG-NUM
+     END-PERFORM
+     .
+
  INIT-CURSES.
      CALL "initscr" RETURNING stdscr
      CALL "noecho"
@@ -100,14 +318,119 @@
      .
 
  INIT-GAME.
+     *> read board size / speed / starting length before the board is sized
+     PERFORM INIT-PARAMS
+     PERFORM CHECK-TERM-SIZE
+     PERFORM INIT-LEVEL
+
      *> seed rand() from current time
      ACCEPT cur-date FROM DATE YYYYMMDD
-     ACCEPT cur-date FROM TIME
+     ACCEPT cur-time FROM TIME
      COMPUTE seed = FUNCTION NUMVAL(HH) * 3600
                    + FUNCTION NUMVAL(MIN) * 60
                    + FUNCTION NUMVAL(SS).
      CALL "srand" USING BY VALUE seed
 
+     IF restart-flag = 1
+        PERFORM LOAD-CHECKPOINT
+     ELSE
+        PERFORM FRESH-GAME-STATE
+     END-IF
+
+     PERFORM READ-HIGH-SCORE
+     PERFORM OPEN-AUDIT-FILE
+     .
+
+ INIT-PARAMS.
+     *> snake.parm is optional -- if absent, unreadable, or out of sane
+     *> range, keep the compiled-in defaults (WIDTH 50, HEIGHT 22,
+     *> MAX-LEN 1000, snake-length 5, TICK-DELAY-MS 70)
+     OPEN INPUT PARM-FILE
+     IF WS-PARM-STATUS = "00"
+        READ PARM-FILE
+        IF WS-PARM-STATUS = "00"
+           *> a too-small board makes PLACE-FOOD's FUNCTION MOD(r, WIDTH - 2)
+           *> zero/negative, a non-positive tick delay is meaningless, and a
+           *> PARM-START-LEN of 0 or longer than half the board width runs
+           *> FRESH-GAME-STATE's `SUBTRACT i FROM snake-x(i)` off the left
+           *> edge before tick one -- treat any of these as an unreadable
+           *> parm file and keep the defaults
+           IF PARM-WIDTH < MIN-BOARD-WIDTH OR PARM-HEIGHT < MIN-BOARD-HEIGHT
+                 OR PARM-TICK-MS < 1
+                 OR PARM-START-LEN < 1
+                 OR PARM-START-LEN > (PARM-WIDTH / 2)
+              DISPLAY "WARNING: snake.parm values out of range, "
+                      "ignoring and using compiled defaults" UPON CONSOLE
+           ELSE
+              MOVE PARM-WIDTH TO WIDTH
+              MOVE PARM-HEIGHT TO HEIGHT
+              MOVE PARM-MAXLEN TO MAX-LEN
+              MOVE PARM-START-LEN TO snake-length
+              MOVE PARM-TICK-MS TO TICK-DELAY-MS
+              *> MAX-LEN and snake-length can never exceed the OCCURS 1000
+              *> bound on the snake tables
+              IF MAX-LEN > 1000
+                 MOVE 1000 TO MAX-LEN
+              END-IF
+              IF snake-length > 1000
+                 MOVE 1000 TO snake-length
+              END-IF
+           END-IF
+        END-IF
+        CLOSE PARM-FILE
+     END-IF
+     *> remember the configured tick delay so a power-up slowdown has a
+     *> normal speed to return to once it expires
+     MOVE TICK-DELAY-MS TO WS-BASE-TICK-MS
+     .
+
+ CHECK-TERM-SIZE.
+     *> WIDTH/HEIGHT are final at this point (defaults or snake.parm
+     *> overrides already applied) -- make sure the real terminal ncurses
+     *> is drawing into can actually hold a board that size before RENDER
+     *> ever calls "mvaddch", instead of silently clipping/wrapping.
+     CALL "getmaxy" USING BY VALUE stdscr RETURNING WS-TERM-ROWS
+     CALL "getmaxx" USING BY VALUE stdscr RETURNING WS-TERM-COLS
+     IF WS-TERM-ROWS < HEIGHT OR WS-TERM-COLS < WIDTH
+        CALL "endwin"
+        DISPLAY "Terminal too small for this board." UPON CONSOLE
+        DISPLAY "Need at least " WIDTH " columns x " HEIGHT " rows; "
+                "current terminal is " WS-TERM-COLS " x " WS-TERM-ROWS "."
+           UPON CONSOLE
+        DISPLAY "Resize the terminal (or relax WIDTH/HEIGHT in snake.parm)"
+                " and try again." UPON CONSOLE
+        STOP RUN
+     END-IF
+     .
+
+ INIT-LEVEL.
+     *> snake.lvl is optional -- "level of the day" interior obstacles.
+     *> No file means an empty board, same as today. WIDTH/HEIGHT are
+     *> already final (INIT-PARAMS runs first), so an obstacle outside the
+     *> playable interior (1..WIDTH-2, 1..HEIGHT-2) -- plausible since a
+     *> snake.lvl can be paired with any snake.parm board size -- is
+     *> skipped instead of later sending RENDER's "mvaddch" off-board
+     MOVE 0 TO OBST-COUNT
+     OPEN INPUT LEVEL-FILE
+     IF WS-LEVEL-STATUS = "00"
+        PERFORM UNTIL 1 = 2
+           READ LEVEL-FILE
+              AT END
+                 EXIT PERFORM
+           END-READ
+           IF OBST-COUNT < MAX-OBSTACLES
+                 AND LVL-X >= 1 AND LVL-X <= (WIDTH - 2)
+                 AND LVL-Y >= 1 AND LVL-Y <= (HEIGHT - 2)
+              ADD 1 TO OBST-COUNT
+              MOVE LVL-X TO OBST-X(OBST-COUNT)
+              MOVE LVL-Y TO OBST-Y(OBST-COUNT)
+           END-IF
+        END-PERFORM
+        CLOSE LEVEL-FILE
+     END-IF
+     .
+
+ FRESH-GAME-STATE.
      COMPUTE head-x = WIDTH / 2
      COMPUTE head-y = HEIGHT / 2
 
@@ -117,9 +440,257 @@
         SUBTRACT i FROM snake-x(i) GIVING snake-x(i)
      END-PERFORM
 
+     MOVE 0 TO snake1-dead
+     MOVE 0 TO snake2-dead
+     IF two-player-flag = 1
+        PERFORM INIT-SNAKE2-STATE
+     END-IF
+
      PERFORM PLACE-FOOD
      .
 
+ INIT-SNAKE2-STATE.
+     *> places player 2's snake at its starting position -- shared by
+     *> FRESH-GAME-STATE and by LOAD-CHECKPOINT when "twoplayer" is
+     *> requested but the loaded checkpoint predates two-player mode
+     COMPUTE head2-x = WIDTH / 2
+     COMPUTE head2-y = HEIGHT / 4
+     MOVE 0 TO score2
+     MOVE 5 TO snake2-length
+
+     PERFORM VARYING i FROM 1 BY 1 UNTIL i > snake2-length
+        MOVE head2-x TO snake2-x(i)
+        MOVE head2-y TO snake2-y(i)
+        ADD i TO snake2-x(i) GIVING snake2-x(i)
+     END-PERFORM
+     .
+
+ LOAD-CHECKPOINT.
+     OPEN INPUT CHECKPOINT-FILE
+     IF WS-CKPT-STATUS NOT = "00"
+        CLOSE CHECKPOINT-FILE
+        PERFORM FRESH-GAME-STATE
+     ELSE
+        READ CHECKPOINT-FILE
+        CLOSE CHECKPOINT-FILE
+
+        *> snake.parm may have been edited to a smaller board, or
+        *> snake.lvl may have changed, since this checkpoint was saved --
+        *> the record carries no WIDTH/HEIGHT (or obstacle layout) of its
+        *> own, so check every loaded coordinate against both the current
+        *> board bounds and the obstacles INIT-LEVEL already loaded for
+        *> this run, the same way a missing file already falls back to
+        *> FRESH-GAME-STATE instead of letting RENDER call "mvaddch" with
+        *> a stale off-board row/col or resuming onto a now-lethal cell
+        MOVE 1 TO tmp
+        IF CK-FOOD-X < 1 OR CK-FOOD-X > (WIDTH - 2)
+              OR CK-FOOD-Y < 1 OR CK-FOOD-Y > (HEIGHT - 2)
+           MOVE 0 TO tmp
+        END-IF
+        IF tmp = 1
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > OBST-COUNT
+              IF OBST-X(i) = CK-FOOD-X AND OBST-Y(i) = CK-FOOD-Y
+                 MOVE 0 TO tmp
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+        END-IF
+        PERFORM VARYING i FROM 1 BY 1 UNTIL i > CK-SNAKE-LENGTH
+           IF CK-SNAKE-X(i) < 1 OR CK-SNAKE-X(i) > (WIDTH - 2)
+                 OR CK-SNAKE-Y(i) < 1 OR CK-SNAKE-Y(i) > (HEIGHT - 2)
+              MOVE 0 TO tmp
+              EXIT PERFORM
+           END-IF
+           PERFORM VARYING JN FROM 1 BY 1 UNTIL JN > OBST-COUNT
+              IF OBST-X(JN) = CK-SNAKE-X(i) AND OBST-Y(JN) = CK-SNAKE-Y(i)
+                 MOVE 0 TO tmp
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF tmp = 0
+              EXIT PERFORM
+           END-IF
+        END-PERFORM
+        IF tmp = 1 AND two-player-flag = 1 AND CK-TWO-PLAYER-FLAG = 1
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > CK-SNAKE2-LENGTH
+              IF CK-SNAKE2-X(i) < 1 OR CK-SNAKE2-X(i) > (WIDTH - 2)
+                    OR CK-SNAKE2-Y(i) < 1 OR CK-SNAKE2-Y(i) > (HEIGHT - 2)
+                 MOVE 0 TO tmp
+                 EXIT PERFORM
+              END-IF
+              PERFORM VARYING JN FROM 1 BY 1 UNTIL JN > OBST-COUNT
+                 IF OBST-X(JN) = CK-SNAKE2-X(i) AND OBST-Y(JN) = CK-SNAKE2-Y(i)
+                    MOVE 0 TO tmp
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+              IF tmp = 0
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+        END-IF
+        IF tmp = 1 AND CK-POWER-ACTIVE = 1
+           IF CK-POWER-X < 1 OR CK-POWER-X > (WIDTH - 2)
+                 OR CK-POWER-Y < 1 OR CK-POWER-Y > (HEIGHT - 2)
+              MOVE 0 TO tmp
+           END-IF
+           IF tmp = 1
+              PERFORM VARYING i FROM 1 BY 1 UNTIL i > OBST-COUNT
+                 IF OBST-X(i) = CK-POWER-X AND OBST-Y(i) = CK-POWER-Y
+                    MOVE 0 TO tmp
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+           END-IF
+        END-IF
+
+        IF tmp = 0
+           DISPLAY "WARNING: checkpoint.dat does not fit the current "
+                   "board or level, starting a fresh game instead"
+              UPON CONSOLE
+           PERFORM FRESH-GAME-STATE
+           EXIT PARAGRAPH
+        END-IF
+
+        MOVE CK-SNAKE-LENGTH TO snake-length
+        MOVE CK-DIR-X TO dir-x
+        MOVE CK-DIR-Y TO dir-y
+        MOVE CK-FOOD-X TO food-x
+        MOVE CK-FOOD-Y TO food-y
+        MOVE CK-SCORE TO score
+        PERFORM VARYING i FROM 1 BY 1 UNTIL i > snake-length
+           MOVE CK-SNAKE-X(i) TO snake-x(i)
+           MOVE CK-SNAKE-Y(i) TO snake-y(i)
+        END-PERFORM
+        MOVE snake-x(1) TO head-x
+        MOVE snake-y(1) TO head-y
+
+        IF two-player-flag = 1 AND CK-TWO-PLAYER-FLAG = 1
+           MOVE CK-SNAKE2-LENGTH TO snake2-length
+           MOVE CK-DIR2-X TO dir2-x
+           MOVE CK-DIR2-Y TO dir2-y
+           MOVE CK-SCORE2 TO score2
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > snake2-length
+              MOVE CK-SNAKE2-X(i) TO snake2-x(i)
+              MOVE CK-SNAKE2-Y(i) TO snake2-y(i)
+           END-PERFORM
+           MOVE snake2-x(1) TO head2-x
+           MOVE snake2-y(1) TO head2-y
+        END-IF
+
+        *> "twoplayer" requested but the loaded checkpoint predates (or
+        *> was saved without) a second snake -- seed one the same way a
+        *> fresh game would, instead of leaving it balled up at 0,0
+        IF two-player-flag = 1 AND CK-TWO-PLAYER-FLAG = 0
+           PERFORM INIT-SNAKE2-STATE
+        END-IF
+
+        MOVE CK-POWER-ACTIVE TO power-food-active
+        MOVE CK-POWER-X TO power-food-x
+        MOVE CK-POWER-Y TO power-food-y
+        MOVE CK-POWER-SLOW-LEFT TO POWER-SLOW-TICKS-LEFT
+        IF POWER-SLOW-TICKS-LEFT > 0
+           MOVE POWER-SLOW-TICK-MS TO TICK-DELAY-MS
+        END-IF
+     END-IF
+     .
+
+ SAVE-CHECKPOINT.
+     OPEN OUTPUT CHECKPOINT-FILE
+     IF WS-CKPT-STATUS NOT = "00"
+        DISPLAY "WARNING: could not open checkpoint.dat for save, status "
+                WS-CKPT-STATUS UPON CONSOLE
+        EXIT PARAGRAPH
+     END-IF
+     MOVE snake-length TO CK-SNAKE-LENGTH
+     MOVE dir-x TO CK-DIR-X
+     MOVE dir-y TO CK-DIR-Y
+     MOVE food-x TO CK-FOOD-X
+     MOVE food-y TO CK-FOOD-Y
+     MOVE score TO CK-SCORE
+     PERFORM VARYING i FROM 1 BY 1 UNTIL i > snake-length
+        MOVE snake-x(i) TO CK-SNAKE-X(i)
+        MOVE snake-y(i) TO CK-SNAKE-Y(i)
+     END-PERFORM
+
+     MOVE two-player-flag TO CK-TWO-PLAYER-FLAG
+     IF two-player-flag = 1
+        MOVE snake2-length TO CK-SNAKE2-LENGTH
+        MOVE dir2-x TO CK-DIR2-X
+        MOVE dir2-y TO CK-DIR2-Y
+        MOVE score2 TO CK-SCORE2
+        PERFORM VARYING i FROM 1 BY 1 UNTIL i > snake2-length
+           MOVE snake2-x(i) TO CK-SNAKE2-X(i)
+           MOVE snake2-y(i) TO CK-SNAKE2-Y(i)
+        END-PERFORM
+     END-IF
+
+     MOVE power-food-active TO CK-POWER-ACTIVE
+     MOVE power-food-x TO CK-POWER-X
+     MOVE power-food-y TO CK-POWER-Y
+     MOVE POWER-SLOW-TICKS-LEFT TO CK-POWER-SLOW-LEFT
+
+     WRITE CHECKPOINT-RECORD
+     IF WS-CKPT-STATUS NOT = "00"
+        DISPLAY "WARNING: checkpoint.dat write failed, status "
+                WS-CKPT-STATUS UPON CONSOLE
+     END-IF
+     CLOSE CHECKPOINT-FILE
+     .
+
+ OPEN-AUDIT-FILE.
+     OPEN EXTEND AUDIT-FILE
+     IF WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+        CLOSE AUDIT-FILE
+        OPEN EXTEND AUDIT-FILE
+     END-IF
+     .
+
+ WRITE-AUDIT-RECORD.
+     *> timestamp derived the same way INIT-GAME computes SEED
+     ACCEPT cur-time FROM TIME
+     COMPUTE AUD-TIME = FUNCTION NUMVAL(HH) * 3600
+                       + FUNCTION NUMVAL(MIN) * 60
+                       + FUNCTION NUMVAL(SS)
+     MOVE WS-AUD-EVENT TO AUD-EVENT
+     MOVE WS-AUD-X TO AUD-X
+     MOVE WS-AUD-Y TO AUD-Y
+     MOVE score TO AUD-SCORE
+     WRITE AUDIT-RECORD
+     IF WS-AUDIT-STATUS NOT = "00"
+        DISPLAY "WARNING: audit.log write failed, status "
+                WS-AUDIT-STATUS UPON CONSOLE
+     END-IF
+     .
+
+ READ-HIGH-SCORE.
+     *> scan the ledger for the current champion so RENDER can show it
+     MOVE 0 TO HIGH-SCORE
+     MOVE SPACES TO HIGH-OPERATOR
+     MOVE 0 TO HIGH-SCORE-FOUND
+
+     OPEN INPUT SCORE-FILE
+     IF WS-SCORE-STATUS = "35"
+        *> ledger does not exist yet -- nothing to show, nothing to open
+        CONTINUE
+     ELSE
+        PERFORM UNTIL 1 = 2
+           READ SCORE-FILE NEXT RECORD
+              AT END
+                 EXIT PERFORM
+              NOT AT END
+                 IF SCORE-VALUE > HIGH-SCORE
+                    MOVE SCORE-VALUE TO HIGH-SCORE
+                    MOVE SCORE-OPERATOR TO HIGH-OPERATOR
+                    MOVE 1 TO HIGH-SCORE-FOUND
+                 END-IF
+           END-READ
+        END-PERFORM
+        CLOSE SCORE-FILE
+     END-IF
+     .
+
  READ-INPUT.
      CALL "getch" RETURNING k
      IF k NOT = ERR-CODE
@@ -128,41 +699,73 @@
               IF dir-y = 0
                  MOVE -1 TO dir-y
                  MOVE 0  TO dir-x
+                 PERFORM LOG-TURN
               END-IF
            WHEN KEY-UP
               IF dir-y = 0
                  MOVE -1 TO dir-y
                  MOVE 0  TO dir-x
+                 PERFORM LOG-TURN
               END-IF
            WHEN KEY-S
               IF dir-y = 0
                  MOVE 1 TO dir-y
                  MOVE 0 TO dir-x
+                 PERFORM LOG-TURN
               END-IF
            WHEN KEY-DOWN
               IF dir-y = 0
                  MOVE 1 TO dir-y
                  MOVE 0 TO dir-x
+                 PERFORM LOG-TURN
               END-IF
            WHEN KEY-A
               IF dir-x = 0
                  MOVE -1 TO dir-x
                  MOVE 0  TO dir-y
+                 PERFORM LOG-TURN
               END-IF
            WHEN KEY-LEFT
               IF dir-x = 0
                  MOVE -1 TO dir-x
                  MOVE 0  TO dir-y
+                 PERFORM LOG-TURN
               END-IF
            WHEN KEY-D
               IF dir-x = 0
                  MOVE 1 TO dir-x
                  MOVE 0 TO dir-y
+                 PERFORM LOG-TURN
               END-IF
            WHEN KEY-RIGHT
               IF dir-x = 0
                  MOVE 1 TO dir-x
                  MOVE 0 TO dir-y
+                 PERFORM LOG-TURN
+              END-IF
+           WHEN KEY-I
+              IF two-player-flag = 1 AND dir2-y = 0
+                 MOVE -1 TO dir2-y
+                 MOVE 0  TO dir2-x
+                 PERFORM LOG-TURN-2
+              END-IF
+           WHEN KEY-K
+              IF two-player-flag = 1 AND dir2-y = 0
+                 MOVE 1 TO dir2-y
+                 MOVE 0 TO dir2-x
+                 PERFORM LOG-TURN-2
+              END-IF
+           WHEN KEY-J
+              IF two-player-flag = 1 AND dir2-x = 0
+                 MOVE -1 TO dir2-x
+                 MOVE 0  TO dir2-y
+                 PERFORM LOG-TURN-2
+              END-IF
+           WHEN KEY-L
+              IF two-player-flag = 1 AND dir2-x = 0
+                 MOVE 1 TO dir2-x
+                 MOVE 0 TO dir2-y
+                 PERFORM LOG-TURN-2
               END-IF
            WHEN KEY-Q
               MOVE 1 TO game-over-flag
@@ -172,18 +775,85 @@
      END-IF
      .
 
- UPDATE-STATE.
-     *> compute new head position
+ LOG-TURN.
+     MOVE "TURN" TO WS-AUD-EVENT
+     MOVE dir-x TO WS-AUD-X
+     MOVE dir-y TO WS-AUD-Y
+     PERFORM WRITE-AUDIT-RECORD
+     .
+
+ LOG-TURN-2.
+     MOVE "TURN2" TO WS-AUD-EVENT
+     MOVE dir2-x TO WS-AUD-X
+     MOVE dir2-y TO WS-AUD-Y
+     PERFORM WRITE-AUDIT-RECORD
+     .
+
+ COMPUTE-HEADS.
+     *> both snakes' new head positions are computed together, before
+     *> either snake's collision checks run, so a true head-on swap into
+     *> the same cell is visible to both UPDATE-STATE and UPDATE-STATE-2
+     *> instead of only whichever paragraph happens to run second.
+     *> Each snake's full pre-tick body is also snapshotted here, before
+     *> either snake moves, so the cross-snake collision checks in
+     *> UPDATE-STATE/UPDATE-STATE-2 both test against the same (pre-move)
+     *> shape of the other snake regardless of which one updates first
+     MOVE snake-length TO prev-snake-length
+     PERFORM VARYING i FROM 1 BY 1 UNTIL i > snake-length
+        MOVE snake-x(i) TO prev-snake-x(i)
+        MOVE snake-y(i) TO prev-snake-y(i)
+     END-PERFORM
+
      COMPUTE head-x = snake-x(1) + dir-x
      COMPUTE head-y = snake-y(1) + dir-y
+     IF two-player-flag = 1
+        MOVE snake2-length TO prev-snake2-length
+        PERFORM VARYING i FROM 1 BY 1 UNTIL i > snake2-length
+           MOVE snake2-x(i) TO prev-snake2-x(i)
+           MOVE snake2-y(i) TO prev-snake2-y(i)
+        END-PERFORM
+        COMPUTE head2-x = snake2-x(1) + dir2-x
+        COMPUTE head2-y = snake2-y(1) + dir2-y
+     END-IF
+     .
 
-     *> collision with walls
-     IF head-x <= 0 OR head-x >= (WIDTH - 1)
-        MOVE 1 TO game-over-flag
-        EXIT PARAGRAPH
+ UPDATE-STATE.
+     *> wall collision, or toroidal wraparound if wrap-mode-flag is set
+     IF wrap-mode-flag = 1
+        IF head-x <= 0
+           COMPUTE head-x = WIDTH - 2
+        END-IF
+        IF head-x >= (WIDTH - 1)
+           MOVE 1 TO head-x
+        END-IF
+        IF head-y <= 0
+           COMPUTE head-y = HEIGHT - 2
+        END-IF
+        IF head-y >= (HEIGHT - 1)
+           MOVE 1 TO head-y
+        END-IF
+     ELSE
+        IF head-x <= 0 OR head-x >= (WIDTH - 1)
+           MOVE 1 TO game-over-flag
+           PERFORM LOG-COLLISION
+           EXIT PARAGRAPH
+        END-IF
+        IF head-y <= 0 OR head-y >= (HEIGHT - 1)
+           MOVE 1 TO game-over-flag
+           PERFORM LOG-COLLISION
+           EXIT PARAGRAPH
+        END-IF
      END-IF
-     IF head-y <= 0 OR head-y >= (HEIGHT - 1)
-        MOVE 1 TO game-over-flag
+
+     *> collision with level obstacles
+     PERFORM VARYING i FROM 1 BY 1 UNTIL i > OBST-COUNT
+        IF OBST-X(i) = head-x AND OBST-Y(i) = head-y
+           MOVE 1 TO game-over-flag
+           EXIT PERFORM
+        END-IF
+     END-PERFORM
+     IF game-over-flag = 1
+        PERFORM LOG-COLLISION
         EXIT PARAGRAPH
      END-IF
 
@@ -195,9 +865,35 @@
         END-IF
      END-PERFORM
      IF game-over-flag = 1
+        PERFORM LOG-COLLISION
         EXIT PARAGRAPH
      END-IF
 
+     *> collision with the other snake (head-to-head mode), including a
+     *> true head-on swap into the same cell this tick (head2-x/head2-y
+     *> were computed alongside head-x/head-y by COMPUTE-HEADS, so this
+     *> check is symmetric regardless of which snake updates first). The
+     *> body test uses prev-snake2-x/prev-snake2-y, the snapshot
+     *> COMPUTE-HEADS took before either snake moved this tick, so it
+     *> matches what UPDATE-STATE-2's mirror check sees (prev-snake-x/
+     *> prev-snake-y) rather than whatever snake2's body happens to look
+     *> like at the moment this paragraph runs
+     IF two-player-flag = 1
+        IF head-x = head2-x AND head-y = head2-y
+           MOVE 1 TO game-over-flag
+        END-IF
+        PERFORM VARYING i FROM 1 BY 1 UNTIL i > prev-snake2-length
+           IF prev-snake2-x(i) = head-x AND prev-snake2-y(i) = head-y
+              MOVE 1 TO game-over-flag
+              EXIT PERFORM
+           END-IF
+        END-PERFORM
+        IF game-over-flag = 1
+           PERFORM LOG-COLLISION
+           EXIT PARAGRAPH
+        END-IF
+     END-IF
+
      *> move body: shift down from tail
      PERFORM VARYING i FROM snake-length BY -1 UNTIL i < 2
         MOVE snake-x(i - 1) TO snake-x(i)
@@ -213,12 +909,166 @@
            ADD 1 TO snake-length
         END-IF
         ADD 10 TO score
+        MOVE "FOOD" TO WS-AUD-EVENT
+        MOVE food-x TO WS-AUD-X
+        MOVE food-y TO WS-AUD-Y
+        PERFORM WRITE-AUDIT-RECORD
+        PERFORM PLACE-FOOD
+     END-IF
+
+     *> check power-up food
+     IF power-food-active = 1 AND head-x = power-food-x
+           AND head-y = power-food-y
+        ADD POWER-FOOD-POINTS TO score
+        MOVE POWER-SLOW-TICK-MS TO TICK-DELAY-MS
+        MOVE POWER-SLOW-DURATION TO POWER-SLOW-TICKS-LEFT
+        MOVE 0 TO power-food-active
+        MOVE "POWERUP" TO WS-AUD-EVENT
+        MOVE power-food-x TO WS-AUD-X
+        MOVE power-food-y TO WS-AUD-Y
+        PERFORM WRITE-AUDIT-RECORD
+     END-IF
+     .
+
+ LOG-COLLISION.
+     MOVE 1 TO snake1-dead
+     MOVE "COLLISION" TO WS-AUD-EVENT
+     MOVE head-x TO WS-AUD-X
+     MOVE head-y TO WS-AUD-Y
+     PERFORM WRITE-AUDIT-RECORD
+     .
+
+ UPDATE-STATE-2.
+     *> mirrors UPDATE-STATE for the second (IJKL) snake in head-to-head
+     *> mode; head2-x/head2-y were already computed by COMPUTE-HEADS
+     *> (alongside head-x/head-y) before either snake's turn runs
+
+     *> wall collision, or toroidal wraparound if wrap-mode-flag is set
+     IF wrap-mode-flag = 1
+        IF head2-x <= 0
+           COMPUTE head2-x = WIDTH - 2
+        END-IF
+        IF head2-x >= (WIDTH - 1)
+           MOVE 1 TO head2-x
+        END-IF
+        IF head2-y <= 0
+           COMPUTE head2-y = HEIGHT - 2
+        END-IF
+        IF head2-y >= (HEIGHT - 1)
+           MOVE 1 TO head2-y
+        END-IF
+     ELSE
+        IF head2-x <= 0 OR head2-x >= (WIDTH - 1)
+           MOVE 1 TO game-over-flag
+           PERFORM LOG-COLLISION-2
+           EXIT PARAGRAPH
+        END-IF
+        IF head2-y <= 0 OR head2-y >= (HEIGHT - 1)
+           MOVE 1 TO game-over-flag
+           PERFORM LOG-COLLISION-2
+           EXIT PARAGRAPH
+        END-IF
+     END-IF
+
+     *> collision with level obstacles
+     PERFORM VARYING i FROM 1 BY 1 UNTIL i > OBST-COUNT
+        IF OBST-X(i) = head2-x AND OBST-Y(i) = head2-y
+           MOVE 1 TO game-over-flag
+           EXIT PERFORM
+        END-IF
+     END-PERFORM
+     IF game-over-flag = 1
+        PERFORM LOG-COLLISION-2
+        EXIT PARAGRAPH
+     END-IF
+
+     *> collision with self
+     PERFORM VARYING i FROM 1 BY 1 UNTIL i > snake2-length
+        IF snake2-x(i) = head2-x AND snake2-y(i) = head2-y
+           MOVE 1 TO game-over-flag
+           EXIT PERFORM
+        END-IF
+     END-PERFORM
+     IF game-over-flag = 1
+        PERFORM LOG-COLLISION-2
+        EXIT PARAGRAPH
+     END-IF
+
+     *> collision with the other snake (head-to-head mode), including a
+     *> true head-on swap into the same cell this tick -- symmetric with
+     *> UPDATE-STATE's check since both heads were computed up front. The
+     *> body test uses prev-snake-x/prev-snake-y -- snake 1's body as
+     *> COMPUTE-HEADS snapshotted it before either snake moved this tick
+     *> -- rather than snake-x/snake-y, which by now reflects UPDATE-STATE
+     *> having already shifted snake 1 (and dropped its vacated tail
+     *> cell). Without the snapshot, snake 2 could safely follow into a
+     *> cell snake 1 just vacated while the mirror move killed snake 1
+     IF head2-x = head-x AND head2-y = head-y
+        MOVE 1 TO game-over-flag
+     END-IF
+     PERFORM VARYING i FROM 1 BY 1 UNTIL i > prev-snake-length
+        IF prev-snake-x(i) = head2-x AND prev-snake-y(i) = head2-y
+           MOVE 1 TO game-over-flag
+           EXIT PERFORM
+        END-IF
+     END-PERFORM
+     IF game-over-flag = 1
+        PERFORM LOG-COLLISION-2
+        EXIT PARAGRAPH
+     END-IF
+
+     *> move body: shift down from tail
+     PERFORM VARYING i FROM snake2-length BY -1 UNTIL i < 2
+        MOVE snake2-x(i - 1) TO snake2-x(i)
+        MOVE snake2-y(i - 1) TO snake2-y(i)
+     END-PERFORM
+
+     MOVE head2-x TO snake2-x(1)
+     MOVE head2-y TO snake2-y(1)
+
+     *> check food (shared food source, same as player 1)
+     IF head2-x = food-x AND head2-y = food-y
+        IF snake2-length < MAX-LEN
+           ADD 1 TO snake2-length
+        END-IF
+        ADD 10 TO score2
+        MOVE "FOOD2" TO WS-AUD-EVENT
+        MOVE food-x TO WS-AUD-X
+        MOVE food-y TO WS-AUD-Y
+        PERFORM WRITE-AUDIT-RECORD
         PERFORM PLACE-FOOD
      END-IF
+
+     *> check power-up food (shared, same as player 1)
+     IF power-food-active = 1 AND head2-x = power-food-x
+           AND head2-y = power-food-y
+        ADD POWER-FOOD-POINTS TO score2
+        MOVE POWER-SLOW-TICK-MS TO TICK-DELAY-MS
+        MOVE POWER-SLOW-DURATION TO POWER-SLOW-TICKS-LEFT
+        MOVE 0 TO power-food-active
+        MOVE "POWERUP2" TO WS-AUD-EVENT
+        MOVE power-food-x TO WS-AUD-X
+        MOVE power-food-y TO WS-AUD-Y
+        PERFORM WRITE-AUDIT-RECORD
+     END-IF
+     .
+
+ LOG-COLLISION-2.
+     MOVE 1 TO snake2-dead
+     MOVE "COLLISION2" TO WS-AUD-EVENT
+     MOVE head2-x TO WS-AUD-X
+     MOVE head2-y TO WS-AUD-Y
+     PERFORM WRITE-AUDIT-RECORD
      .
 
  PLACE-FOOD.
-     PERFORM UNTIL 1 = 2
+     *> a crowded board (small WIDTH/HEIGHT from snake.parm, a snake.lvl
+     *> that fills most of the playable area, or a long snake) can leave
+     *> no free cell at all -- cap the retries instead of looping forever,
+     *> same bounded-retry-then-warn pattern WRITE-SCORE-RECORD uses
+     MOVE 0 TO tmp
+     PERFORM VARYING WS-FOOD-PLACE-TRY FROM 1 BY 1
+           UNTIL WS-FOOD-PLACE-TRY > MAX-FOOD-PLACE-TRIES
         CALL "rand" RETURNING r
         COMPUTE food-x = FUNCTION MOD(r, WIDTH - 2) + 1
         CALL "rand" RETURNING r
@@ -232,10 +1082,124 @@
               EXIT PERFORM
            END-IF
         END-PERFORM
+
+        *> ensure not on a level obstacle
+        IF tmp = 0
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > OBST-COUNT
+              IF OBST-X(i) = food-x AND OBST-Y(i) = food-y
+                 MOVE 1 TO tmp
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+        END-IF
+
+        *> ensure not on the other snake (head-to-head mode)
+        IF tmp = 0 AND two-player-flag = 1
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > snake2-length
+              IF snake2-x(i) = food-x AND snake2-y(i) = food-y
+                 MOVE 1 TO tmp
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+        END-IF
+
+        *> ensure not on an already-active power-up -- otherwise a single
+        *> head move onto the shared cell would score both pickups at once
+        IF tmp = 0 AND power-food-active = 1
+              AND power-food-x = food-x AND power-food-y = food-y
+           MOVE 1 TO tmp
+        END-IF
+
+        IF tmp = 0
+           EXIT PERFORM
+        END-IF
+     END-PERFORM
+
+     IF tmp NOT = 0
+        DISPLAY "WARNING: no free cell found for food after "
+                MAX-FOOD-PLACE-TRIES " tries -- board is too crowded"
+           UPON CONSOLE
+        EXIT PARAGRAPH
+     END-IF
+
+     *> a regular food spawn also rolls the dice on a rarer power-up food
+     *> spawning alongside it, if one isn't already on the board
+     IF power-food-active = 0
+        CALL "rand" RETURNING r
+        IF FUNCTION MOD(r, POWER-FOOD-ODDS) = 0
+           PERFORM PLACE-POWER-FOOD
+        END-IF
+     END-IF
+     .
+
+ PLACE-POWER-FOOD.
+     *> same bounded-retry-then-warn pattern as PLACE-FOOD, for the same
+     *> crowded-board reason
+     MOVE 0 TO tmp
+     PERFORM VARYING WS-FOOD-PLACE-TRY FROM 1 BY 1
+           UNTIL WS-FOOD-PLACE-TRY > MAX-FOOD-PLACE-TRIES
+        CALL "rand" RETURNING r
+        COMPUTE power-food-x = FUNCTION MOD(r, WIDTH - 2) + 1
+        CALL "rand" RETURNING r
+        COMPUTE power-food-y = FUNCTION MOD(r, HEIGHT - 2) + 1
+
+        *> ensure not on the regular food, either snake, or an obstacle
+        MOVE 0 TO tmp
+        IF power-food-x = food-x AND power-food-y = food-y
+           MOVE 1 TO tmp
+        END-IF
+
+        IF tmp = 0
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > snake-length
+              IF snake-x(i) = power-food-x AND snake-y(i) = power-food-y
+                 MOVE 1 TO tmp
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+        END-IF
+
+        IF tmp = 0
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > OBST-COUNT
+              IF OBST-X(i) = power-food-x AND OBST-Y(i) = power-food-y
+                 MOVE 1 TO tmp
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+        END-IF
+
+        IF tmp = 0 AND two-player-flag = 1
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > snake2-length
+              IF snake2-x(i) = power-food-x AND snake2-y(i) = power-food-y
+                 MOVE 1 TO tmp
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+        END-IF
+
         IF tmp = 0
            EXIT PERFORM
         END-IF
      END-PERFORM
+
+     IF tmp NOT = 0
+        DISPLAY "WARNING: no free cell found for power-up food after "
+                MAX-FOOD-PLACE-TRIES " tries -- board is too crowded"
+           UPON CONSOLE
+        EXIT PARAGRAPH
+     END-IF
+
+     MOVE 1 TO power-food-active
+     .
+
+ MANAGE-POWER-SLOWDOWN.
+     *> counts down a power-up's temporary slowdown and restores the
+     *> normal (snake.parm-configured) tick delay once it expires
+     IF POWER-SLOW-TICKS-LEFT > 0
+        SUBTRACT 1 FROM POWER-SLOW-TICKS-LEFT
+        IF POWER-SLOW-TICKS-LEFT = 0
+           MOVE WS-BASE-TICK-MS TO TICK-DELAY-MS
+        END-IF
+     END-IF
      .
 
  RENDER.
@@ -256,15 +1220,33 @@
         CALL "mvaddch" USING BY VALUE i, last-col, CH-HASH
      END-PERFORM
 
+     *> draw level obstacles
+     PERFORM VARYING i FROM 1 BY 1 UNTIL i > OBST-COUNT
+        CALL "mvaddch" USING BY VALUE OBST-Y(i), OBST-X(i), CH-HASH
+     END-PERFORM
+
      *> draw food
      CALL "mvaddch" USING BY VALUE food-y, food-x, CH-FOOD
 
+     *> draw power-up food, if one is on the board
+     IF power-food-active = 1
+        CALL "mvaddch" USING BY VALUE power-food-y, power-food-x, CH-POWER
+     END-IF
+
      *> draw snake
      CALL "mvaddch" USING BY VALUE snake-y(1), snake-x(1), CH-HEAD
      PERFORM VARYING i FROM 2 BY 1 UNTIL i > snake-length
         CALL "mvaddch" USING BY VALUE snake-y(i), snake-x(i), CH-BODY
      END-PERFORM
 
+     *> draw second snake (head-to-head mode)
+     IF two-player-flag = 1
+        CALL "mvaddch" USING BY VALUE snake2-y(1), snake2-x(1), CH-HEAD2
+        PERFORM VARYING i FROM 2 BY 1 UNTIL i > snake2-length
+           CALL "mvaddch" USING BY VALUE snake2-y(i), snake2-x(i), CH-BODY2
+        END-PERFORM
+     END-IF
+
      *> draw score text (simple)
      CALL "mvaddch" USING BY VALUE 0, 2, 83     *> 'S'
      CALL "mvaddch" USING BY VALUE 0, 3, 99     *> 'c'
@@ -279,6 +1261,38 @@
      MOVE 9 TO POS-X
      PERFORM PRINT-NUMBER
 
+     *> draw high-score text (simple), once the ledger has a champion --
+     *> the "High: " label plus up to 6 digits runs from column 16 to 27,
+     *> so skip it on a narrow board instead of letting "mvaddch" write
+     *> past the configured WIDTH
+     IF HIGH-SCORE-FOUND = 1 AND WIDTH > 28
+        CALL "mvaddch" USING BY VALUE 0, 16, 72     *> 'H'
+        CALL "mvaddch" USING BY VALUE 0, 17, 105    *> 'i'
+        CALL "mvaddch" USING BY VALUE 0, 18, 103    *> 'g'
+        CALL "mvaddch" USING BY VALUE 0, 19, 104    *> 'h'
+        CALL "mvaddch" USING BY VALUE 0, 20, 58     *> ':'
+        CALL "mvaddch" USING BY VALUE 0, 21, 32     *> ' '
+
+        MOVE HIGH-SCORE TO N-TO-PRINT
+        MOVE 0 TO POS-Y
+        MOVE 22 TO POS-X
+        PERFORM PRINT-NUMBER
+     END-IF
+
+     *> draw player 2 score text (head-to-head mode) -- same reasoning,
+     *> "P2: " plus up to 6 digits runs from column 30 to 39
+     IF two-player-flag = 1 AND WIDTH > 40
+        CALL "mvaddch" USING BY VALUE 0, 30, 80     *> 'P'
+        CALL "mvaddch" USING BY VALUE 0, 31, 50     *> '2'
+        CALL "mvaddch" USING BY VALUE 0, 32, 58     *> ':'
+        CALL "mvaddch" USING BY VALUE 0, 33, 32     *> ' '
+
+        MOVE score2 TO N-TO-PRINT
+        MOVE 0 TO POS-Y
+        MOVE 34 TO POS-X
+        PERFORM PRINT-NUMBER
+     END-IF
+
      CALL "refresh"
      .
 
@@ -307,6 +1321,91 @@
 
  TEARDOWN.
      CALL "endwin"
-     DISPLAY "Game Over! Final score: " score UPON CONSOLE
+     IF two-player-flag = 1
+        DISPLAY "Game Over! P1 score: " score " P2 score: " score2
+           UPON CONSOLE
+        EVALUATE TRUE
+           WHEN snake1-dead = 1 AND snake2-dead = 1
+              DISPLAY "Both snakes collided." UPON CONSOLE
+           WHEN snake1-dead = 1
+              DISPLAY "P1 collided." UPON CONSOLE
+           WHEN snake2-dead = 1
+              DISPLAY "P2 collided." UPON CONSOLE
+           WHEN OTHER
+              CONTINUE
+        END-EVALUATE
+     ELSE
+        DISPLAY "Game Over! Final score: " score UPON CONSOLE
+     END-IF
+
+     IF HIGH-SCORE-FOUND = 1
+        DISPLAY "Reigning champion: " HIGH-OPERATOR " with " HIGH-SCORE
+           UPON CONSOLE
+     END-IF
+
+     MOVE score TO WS-LEDGER-SCORE
+     PERFORM WRITE-SCORE-RECORD
+     IF two-player-flag = 1
+        MOVE score2 TO WS-LEDGER-SCORE
+        PERFORM WRITE-SCORE-RECORD
+     END-IF
+     CLOSE AUDIT-FILE
+
+     *> this game ended naturally (not an interrupted session) -- remove
+     *> any stale mid-game checkpoint.dat so a later "restart" reports
+     *> nothing to resume instead of silently replaying this finished run
+     DELETE FILE CHECKPOINT-FILE
+     IF WS-CKPT-STATUS NOT = "00" AND WS-CKPT-STATUS NOT = "35"
+        DISPLAY "WARNING: could not remove checkpoint.dat, status "
+                WS-CKPT-STATUS UPON CONSOLE
+     END-IF
+     .
+
+ WRITE-SCORE-RECORD.
+     *> append this run's result to the ledger, keyed by date/time
+     ACCEPT WS-OPERATOR FROM ENVIRONMENT "USER"
+     IF WS-OPERATOR = SPACES
+        MOVE "UNKNOWN" TO WS-OPERATOR
+     END-IF
+
+     ACCEPT cur-date FROM DATE YYYYMMDD
+     ACCEPT cur-time FROM TIME
+
+     OPEN I-O SCORE-FILE
+     IF WS-SCORE-STATUS = "35"
+        OPEN OUTPUT SCORE-FILE
+        CLOSE SCORE-FILE
+        OPEN I-O SCORE-FILE
+     END-IF
+
+     MOVE YYYY TO SK-YYYY
+     MOVE MM   TO SK-MM
+     MOVE DD   TO SK-DD
+     MOVE HH   TO SK-HH
+     MOVE MIN  TO SK-MIN
+     MOVE SS   TO SK-SS
+     MOVE WS-OPERATOR TO SCORE-OPERATOR
+     MOVE WS-LEDGER-SCORE TO SCORE-VALUE
+
+     *> WS-LEDGER-SEQ perturbs the sub-second key field so two-player
+     *> mode's pair of records (written the same tick) don't collide; if
+     *> the key is still a duplicate (e.g. two single-player runs ending
+     *> in the same hundredth of a second) keep nudging it and retrying
+     *> instead of silently dropping the score
+     PERFORM VARYING WS-LEDGER-RETRY FROM 1 BY 1 UNTIL WS-LEDGER-RETRY > 100
+        ADD 1 TO WS-LEDGER-SEQ
+        COMPUTE SK-MS = FUNCTION MOD(FUNCTION NUMVAL(MS) + WS-LEDGER-SEQ - 1, 100)
+        WRITE SCORE-RECORD
+        IF WS-SCORE-STATUS = "00"
+           EXIT PERFORM
+        END-IF
+     END-PERFORM
+
+     IF WS-SCORE-STATUS NOT = "00"
+        DISPLAY "WARNING: could not append to scores.dat, status "
+                WS-SCORE-STATUS " -- score " WS-LEDGER-SCORE " lost"
+           UPON CONSOLE
+     END-IF
+     CLOSE SCORE-FILE
      .
  END PROGRAM SNAKE.
