@@ -0,0 +1,14 @@
+      *> Shared record layout for the high-score ledger (scores.dat).
+      *> COPYed into SNAKE (writer) and SNAKERPT (reader) so both programs
+      *> agree on the key/field layout without duplicating it by hand.
+ 01  SCORE-RECORD.
+     05  SCORE-KEY.
+         10  SK-YYYY           PIC 9(4).
+         10  SK-MM             PIC 9(2).
+         10  SK-DD             PIC 9(2).
+         10  SK-HH             PIC 9(2).
+         10  SK-MIN            PIC 9(2).
+         10  SK-SS             PIC 9(2).
+         10  SK-MS             PIC 9(2).
+     05  SCORE-OPERATOR        PIC X(20).
+     05  SCORE-VALUE           BINARY-LONG.
