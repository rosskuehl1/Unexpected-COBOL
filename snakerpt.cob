@@ -0,0 +1,113 @@
+>>SOURCE FORMAT FREE
+*> Leaderboard report for the SNAKE high-score ledger (scores.dat)
+*> Build: cobc -x -free -o snakerpt snakerpt.cob -I copy
+*> Run:   ./snakerpt
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SNAKERPT.
+
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT SCORE-FILE ASSIGN TO "scores.dat"
+        ORGANIZATION INDEXED
+        ACCESS MODE SEQUENTIAL
+        RECORD KEY IS SCORE-KEY
+        FILE STATUS IS WS-SCORE-STATUS.
+
+ DATA DIVISION.
+ FILE SECTION.
+ FD  SCORE-FILE.
+     COPY "scorerec.cpy".
+
+ WORKING-STORAGE SECTION.
+ 01  WS-SCORE-STATUS       PIC XX.
+
+ 01  RPT-MAX-ROWS          BINARY-LONG VALUE 2000.
+ 01  RPT-COUNT             BINARY-LONG VALUE 0.
+ 01  RPT-SCORE             OCCURS 2000 TIMES BINARY-LONG.
+ 01  RPT-OPERATOR          OCCURS 2000 TIMES PIC X(20).
+ 01  RPT-DATE              OCCURS 2000 TIMES PIC X(10).
+
+ 01  RPT-TMP-SCORE         BINARY-LONG.
+ 01  RPT-TMP-OPERATOR      PIC X(20).
+ 01  RPT-TMP-DATE          PIC X(10).
+
+ 01  RPT-RANK              BINARY-LONG.
+ 01  RPT-RANK-ED           PIC Z9.
+ 01  RPT-SCORE-ED          PIC ZZZZZZ9.
+
+ 01  i                     BINARY-LONG.
+ 01  j                     BINARY-LONG.
+
+ PROCEDURE DIVISION.
+ MAIN-SECTION.
+     PERFORM LOAD-SCORES
+     PERFORM SORT-SCORES-DESC
+     PERFORM PRINT-LEADERBOARD
+     STOP RUN.
+
+ LOAD-SCORES.
+     MOVE 0 TO RPT-COUNT
+     OPEN INPUT SCORE-FILE
+     IF WS-SCORE-STATUS = "35"
+        DISPLAY "No score ledger found (scores.dat) -- nothing to report."
+           UPON CONSOLE
+     ELSE
+        PERFORM UNTIL 1 = 2
+           READ SCORE-FILE NEXT RECORD
+              AT END
+                 EXIT PERFORM
+              NOT AT END
+                 IF RPT-COUNT < RPT-MAX-ROWS
+                    ADD 1 TO RPT-COUNT
+                    MOVE SCORE-VALUE TO RPT-SCORE(RPT-COUNT)
+                    MOVE SCORE-OPERATOR TO RPT-OPERATOR(RPT-COUNT)
+                    STRING SK-YYYY "-" SK-MM "-" SK-DD
+                       DELIMITED BY SIZE INTO RPT-DATE(RPT-COUNT)
+                 END-IF
+           END-READ
+        END-PERFORM
+        CLOSE SCORE-FILE
+     END-IF
+     .
+
+ SORT-SCORES-DESC.
+     *> simple descending bubble sort -- ledger sizes are small batch volumes
+     PERFORM VARYING i FROM 1 BY 1 UNTIL i >= RPT-COUNT
+        PERFORM VARYING j FROM 1 BY 1 UNTIL j > (RPT-COUNT - i)
+           IF RPT-SCORE(j) < RPT-SCORE(j + 1)
+              MOVE RPT-SCORE(j)    TO RPT-TMP-SCORE
+              MOVE RPT-OPERATOR(j) TO RPT-TMP-OPERATOR
+              MOVE RPT-DATE(j)     TO RPT-TMP-DATE
+
+              MOVE RPT-SCORE(j + 1)    TO RPT-SCORE(j)
+              MOVE RPT-OPERATOR(j + 1) TO RPT-OPERATOR(j)
+              MOVE RPT-DATE(j + 1)     TO RPT-DATE(j)
+
+              MOVE RPT-TMP-SCORE    TO RPT-SCORE(j + 1)
+              MOVE RPT-TMP-OPERATOR TO RPT-OPERATOR(j + 1)
+              MOVE RPT-TMP-DATE     TO RPT-DATE(j + 1)
+           END-IF
+        END-PERFORM
+     END-PERFORM
+     .
+
+ PRINT-LEADERBOARD.
+     DISPLAY "SNAKE HIGH-SCORE LEADERBOARD" UPON CONSOLE
+     DISPLAY "RANK  SCORE  OPERATOR              DATE" UPON CONSOLE
+     DISPLAY "----  -----  --------------------  ----------" UPON CONSOLE
+
+     PERFORM VARYING RPT-RANK FROM 1 BY 1
+           UNTIL RPT-RANK > 10 OR RPT-RANK > RPT-COUNT
+        MOVE RPT-RANK TO RPT-RANK-ED
+        MOVE RPT-SCORE(RPT-RANK) TO RPT-SCORE-ED
+        DISPLAY "  " RPT-RANK-ED "  " RPT-SCORE-ED "  "
+                RPT-OPERATOR(RPT-RANK) "  " RPT-DATE(RPT-RANK)
+           UPON CONSOLE
+     END-PERFORM
+
+     IF RPT-COUNT = 0
+        DISPLAY "(ledger is empty)" UPON CONSOLE
+     END-IF
+     .
+ END PROGRAM SNAKERPT.
